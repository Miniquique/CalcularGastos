@@ -0,0 +1,161 @@
+      ******************************************************************
+      * Author:David Guerrero Ortgea
+      * Date:09/08/2026
+      * Purpose: Informe mensual y anual de movimientos, leido del
+      *          fichero maestro GASTOS-MAESTRO que graba CONTROL-GASTOS.
+      * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 - Primera version.
+      *   09/08/2026 - Desglose de totales por categoria en cada cierre
+      *                de mes; aviso en vez de abend si GASTOS-MAESTRO
+      *                todavia no existe.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INFORME-GASTOS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GASTOS-MAESTRO ASSIGN TO "GASTOSM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GM-CLAVE
+               FILE STATUS IS GM-ESTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GASTOS-MAESTRO.
+           COPY "GASTOREG.CPY".
+
+       WORKING-STORAGE SECTION.
+       77 GM-ESTADO PIC XX VALUE "00".
+       77 ANIO-INFORME PIC 9(4) VALUE 0.
+       77 MES-ANTERIOR PIC 99 VALUE 0.
+       77 TOTAL-MES PIC S9(6)V99 COMP-3 VALUE 0.
+       77 SALDO-MES PIC S9(6)V99 COMP-3 VALUE 0.
+       77 TOTAL-ANUAL PIC S9(6)V99 COMP-3 VALUE 0.
+       77 FIN-FICHERO-SW PIC X VALUE "N".
+           88 FIN-FICHERO VALUE "S".
+       77 HAY-DATOS-SW PIC X VALUE "N".
+           88 HAY-DATOS VALUE "S".
+
+       01  CAT-TABLA.
+           05  CAT-ELEMENTO OCCURS 20 TIMES INDEXED BY CAT-IDX.
+               10  CAT-CODIGO PIC 99 VALUE 0.
+               10  CAT-TOTAL PIC S9(6)V99 COMP-3 VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO-INFORME.
+           DISPLAY "INFORME DE GASTOS"
+           DISPLAY "INTRODUCE EL ANIO A INFORMAR"
+           ACCEPT ANIO-INFORME.
+           OPEN INPUT GASTOS-MAESTRO.
+           IF GM-ESTADO NOT = "00"
+               DISPLAY "NO HAY MOVIMIENTOS GRABADOS TODAVIA"
+               SET FIN-FICHERO TO TRUE
+           ELSE
+               MOVE ANIO-INFORME TO GM-ANIO
+               MOVE 1 TO GM-MES
+               MOVE 1 TO GM-DIA
+               START GASTOS-MAESTRO KEY IS NOT LESS THAN GM-CLAVE
+                   INVALID KEY
+                       SET FIN-FICHERO TO TRUE
+               END-START
+               IF NOT FIN-FICHERO
+                   PERFORM LEER-SIGUIENTE-MOVIMIENTO
+               END-IF
+           END-IF.
+
+           PERFORM PROCESAR-MOVIMIENTO
+               UNTIL FIN-FICHERO.
+
+           PERFORM CIERRE-INFORME.
+           STOP RUN.
+
+       PROCESAR-MOVIMIENTO.
+           IF GM-ANIO NOT = ANIO-INFORME
+               SET FIN-FICHERO TO TRUE
+           ELSE
+               SET HAY-DATOS TO TRUE
+               IF GM-MES NOT = MES-ANTERIOR
+                   IF MES-ANTERIOR NOT = 0
+                       PERFORM FIN-DE-MES
+                   END-IF
+                   MOVE GM-MES TO MES-ANTERIOR
+                   MOVE 0 TO TOTAL-MES
+                   PERFORM REINICIAR-CATEGORIAS-MES
+               END-IF
+               DISPLAY "MES " GM-MES " DIA " GM-DIA
+                   " CATEGORIA " GM-CATEGORIA " " GM-DESCRIPCION
+                   " MOVIMIENTO " GM-MOVIMIENTO
+                   " SALDO " GM-SALDO
+               ADD GM-MOVIMIENTO TO TOTAL-MES
+               ADD GM-MOVIMIENTO TO TOTAL-ANUAL
+               MOVE GM-SALDO TO SALDO-MES
+               PERFORM ACUMULAR-CATEGORIA-INFORME
+               PERFORM LEER-SIGUIENTE-MOVIMIENTO
+           END-IF.
+
+       REINICIAR-CATEGORIAS-MES.
+           PERFORM VARYING CAT-IDX FROM 1 BY 1 UNTIL CAT-IDX > 20
+               MOVE 0 TO CAT-CODIGO (CAT-IDX)
+               MOVE 0 TO CAT-TOTAL (CAT-IDX)
+           END-PERFORM.
+
+       ACUMULAR-CATEGORIA-INFORME.
+           SET CAT-IDX TO 1
+           SEARCH CAT-ELEMENTO
+               AT END
+                   PERFORM BUSCAR-HUECO-CATEGORIA-INFORME
+               WHEN CAT-CODIGO (CAT-IDX) = GM-CATEGORIA
+                   ADD GM-MOVIMIENTO TO CAT-TOTAL (CAT-IDX)
+           END-SEARCH.
+
+       BUSCAR-HUECO-CATEGORIA-INFORME.
+           SET CAT-IDX TO 1
+           SEARCH CAT-ELEMENTO
+               AT END
+                   DISPLAY "TABLA DE CATEGORIAS LLENA, NO SE ACUMULA"
+               WHEN CAT-CODIGO (CAT-IDX) = 0
+                   MOVE GM-CATEGORIA TO CAT-CODIGO (CAT-IDX)
+                   MOVE GM-MOVIMIENTO TO CAT-TOTAL (CAT-IDX)
+           END-SEARCH.
+
+       TOTALES-POR-CATEGORIA-INFORME.
+           PERFORM VARYING CAT-IDX FROM 1 BY 1 UNTIL CAT-IDX > 20
+               IF CAT-CODIGO (CAT-IDX) NOT = 0
+                   DISPLAY "   CATEGORIA " CAT-CODIGO (CAT-IDX)
+                       " TOTAL " CAT-TOTAL (CAT-IDX)
+               END-IF
+           END-PERFORM.
+
+       LEER-SIGUIENTE-MOVIMIENTO.
+           READ GASTOS-MAESTRO NEXT RECORD
+               AT END
+                   SET FIN-FICHERO TO TRUE
+           END-READ.
+
+       FIN-DE-MES.
+           DISPLAY "----------------------------------------"
+           DISPLAY "TOTAL MES " MES-ANTERIOR " MOVIMIENTOS "
+               TOTAL-MES " SALDO FINAL " SALDO-MES
+           PERFORM TOTALES-POR-CATEGORIA-INFORME
+           DISPLAY "----------------------------------------".
+
+       CIERRE-INFORME.
+           IF HAY-DATOS
+               PERFORM FIN-DE-MES
+           ELSE
+               DISPLAY "NO HAY MOVIMIENTOS PARA EL ANIO " ANIO-INFORME
+           END-IF.
+           DISPLAY "========================================"
+           DISPLAY "TOTAL ACUMULADO DEL ANIO " ANIO-INFORME
+               " : " TOTAL-ANUAL
+           DISPLAY "========================================".
+           CLOSE GASTOS-MAESTRO.
+       END PROGRAM INFORME-GASTOS.
