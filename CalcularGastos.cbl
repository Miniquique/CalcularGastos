@@ -1,87 +1,637 @@
-      ******************************************************************
-      * Author:David Guerrero Ortgea
-      * Date:13/03/2026
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONTROL-GASTOS.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-
-       SPECIAL-NAMES.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 TOTAL PIC S9(6) VALUE 0.
-       77 DIA PIC 99 VALUE 0.
-       77 SALDO PIC S9(6) VALUE 0.
-       77 MOVIMIENTO PIC S9(6) VALUE 0.
-       77 MES PIC 99 VALUE 0.
-       77 FEBRERO PIC 9 VALUE 2.
-
-       PROCEDURE DIVISION.
-       ELECION-MES.
-           DISPLAY "INTRODUCE EL NUMERO DEL MES EN EL QUE ESTAS"
-           ACCEPT MES.
-
-
-
-       COMPROBACION.
-       EVALUATE MES
-           WHEN 4
-           WHEN 6
-           WHEN 9
-           WHEN 11
-               PERFORM MES30
-           WHEN 2
-               PERFORM MFEBRERO
-
-            WHEN OTHER
-            PERFORM MESE31
-
-       END-EVALUATE.
-
-       MES30.
-           PERFORM 30 TIMES
-               DISPLAY "mes 30"
-               ADD 1 TO DIA
-               DISPLAY "DIA "DIA" DEL MES " MES
-               PERFORM INTRODUCIR-IMPORTE
-           END-PERFORM.
-           PERFORM FINPROGRAMA.
-
-       MESE31.
-       PERFORM 31 TIMES
-               ADD 1 TO DIA
-               DISPLAY "DIA "DIA" DEL MES " MES
-               PERFORM INTRODUCIR-IMPORTE
-           END-PERFORM.
-           PERFORM FINPROGRAMA.
-
-       MFEBRERO.
-       PERFORM 28 TIMES
-               ADD 1 TO DIA
-               DISPLAY "DIA "DIA" DEL MES " MES
-               PERFORM INTRODUCIR-IMPORTE
-           END-PERFORM.
-           PERFORM FINPROGRAMA.
-
-       INTRODUCIR-IMPORTE.
-           DISPLAY "SALDO MENSUAL "TOTAL
-           DISPLAY "INTRODUCE EL IMPORTE"
-           ACCEPT MOVIMIENTO
-           COMPUTE SALDO = TOTAL + MOVIMIENTO.
-           DISPLAY "EL MOVIMIENTO ES " MOVIMIENTO
-           MOVE SALDO TO TOTAL.
-
-           IF MOVIMIENTO =2101 THEN
-               PERFORM FINPROGRAMA
-           END-IF.
-
-       FINPROGRAMA.
-            STOP RUN.
-       END PROGRAM CONTROL-GASTOS.
+      ******************************************************************
+      * Author:David Guerrero Ortgea
+      * Date:13/03/2026
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 - Movimientos diarios persistidos en GASTOS-MAESTRO
+      *                en vez de perderse al STOP RUN.
+      *   09/08/2026 - TOTAL, SALDO y MOVIMIENTO pasan a PIC S9(6)V99
+      *                COMP-3 para poder registrar centimos.
+      *   09/08/2026 - ELECION-MES pide tambien el ANIO y MFEBRERO
+      *                comprueba bisiesto para hacer 29 DIAS en vez
+      *                de 28 fijos.
+      *   09/08/2026 - INTRODUCIR-IMPORTE pide categoria y concepto
+      *                de cada movimiento; se acumulan totales por
+      *                categoria para el mes.
+      *   09/08/2026 - Presupuesto mensual con aviso en
+      *                INTRODUCIR-IMPORTE al superarlo.
+      *   09/08/2026 - Checkpoint de DIA y TOTAL en GASTOS-CONTROL tras
+      *                cada INTRODUCIR-IMPORTE; ELECION-MES ofrece
+      *                reanudar un mes en curso. Los ficheros se abren
+      *                en modo I-O para que el historial sobreviva
+      *                entre ejecuciones.
+      *   09/08/2026 - Modo de entrada por lotes: INTRODUCIR-IMPORTE
+      *                puede leer los movimientos del fichero
+      *                TRANSACCIONES en vez de por teclado.
+      *   09/08/2026 - Al iniciar ENERO se recupera el SALDO de cierre
+      *                de DICIEMBRE del ANIO anterior como TOTAL inicial.
+      *   09/08/2026 - ELECION-MES ofrece un modo de mantenimiento para
+      *                corregir un dia ya grabado, recalculando el
+      *                SALDO de ese dia en adelante.
+      *   09/08/2026 - Los bucles de dia del mes tienen en cuenta el DIA
+      *                recuperado al reanudar en vez de repetir siempre
+      *                el mes completo; reanudar un ENERO tambien
+      *                recupera el cierre de DICIEMBRE cuando no se
+      *                continua desde el checkpoint, y reconstruye los
+      *                totales por categoria de los dias ya grabados en
+      *                sesiones anteriores.
+      *   09/08/2026 - REANUDAR-CONTROL-MES vuelve a leer el control del
+      *                mes en curso tras consultar el cierre de
+      *                DICIEMBRE, para no operar con la clave/los datos
+      *                de DICIEMBRE. Corregir un dia de un DICIEMBRE ya
+      *                cerrado avisa de que el saldo inicial de ENERO
+      *                siguiente no se actualiza solo.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTROL-GASTOS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GASTOS-MAESTRO ASSIGN TO "GASTOSM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GM-CLAVE
+               FILE STATUS IS GM-ESTADO.
+
+           SELECT GASTOS-CONTROL ASSIGN TO "GASTOSC"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-CLAVE
+               FILE STATUS IS CTL-ESTADO.
+
+           SELECT TRANSACCIONES ASSIGN TO "TRANSACC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TR-ESTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GASTOS-MAESTRO.
+           COPY "GASTOREG.CPY".
+
+       FD  GASTOS-CONTROL.
+       01  CTL-REGISTRO.
+           05  CTL-CLAVE.
+               10  CTL-ANIO PIC 9(4).
+               10  CTL-MES PIC 99.
+           05  CTL-PRESUPUESTO PIC S9(6)V99 COMP-3.
+           05  CTL-ULTIMO-DIA PIC 99.
+           05  CTL-TOTAL-ACUMULADO PIC S9(6)V99 COMP-3.
+
+       FD  TRANSACCIONES.
+       01  TR-REGISTRO.
+           05  TR-DIA PIC 99.
+           05  TR-CATEGORIA PIC 99.
+           05  TR-DESCRIPCION PIC X(20).
+           05  TR-MOVIMIENTO PIC S9(6)V99.
+
+       WORKING-STORAGE SECTION.
+       77 TOTAL PIC S9(6)V99 COMP-3 VALUE 0.
+       77 DIA PIC 99 VALUE 0.
+       77 SALDO PIC S9(6)V99 COMP-3 VALUE 0.
+       77 MOVIMIENTO PIC S9(6)V99 COMP-3 VALUE 0.
+       77 MES PIC 99 VALUE 0.
+       77 ANIO PIC 9(4) VALUE 0.
+       77 FEBRERO PIC 9 VALUE 2.
+       77 GM-ESTADO PIC XX VALUE "00".
+       77 CTL-ESTADO PIC XX VALUE "00".
+       77 PRESUPUESTO-MES PIC S9(6)V99 COMP-3 VALUE 0.
+       77 RESPUESTA PIC X VALUE "N".
+           88 RESP-SI VALUE "S" "s".
+       77 TR-ESTADO PIC XX VALUE "00".
+       77 MODO-ENTRADA PIC X VALUE "I".
+           88 MODO-INTERACTIVO VALUE "I" "i".
+           88 MODO-BATCH VALUE "B" "b".
+       77 FIN-TRANSACCIONES-SW PIC X VALUE "N".
+           88 NO-MAS-TRANSACCIONES VALUE "S".
+       77 TR-PENDIENTE-SW PIC X VALUE "N".
+           88 TR-HAY-PENDIENTE VALUE "S".
+       77 ANIO-ANTERIOR PIC 9(4) VALUE 0.
+       77 ANIO-SIGUIENTE PIC 9(4) VALUE 0.
+       77 SALDO-CIERRE-ANTERIOR PIC S9(6)V99 COMP-3 VALUE 0.
+       77 HAY-CIERRE-ANTERIOR-SW PIC X VALUE "N".
+           88 HAY-CIERRE-ANTERIOR VALUE "S".
+       77 FIN-RECONSTRUCCION-SW PIC X VALUE "N".
+           88 FIN-RECONSTRUCCION VALUE "S".
+       77 OPCION-INICIAL PIC 9 VALUE 1.
+       77 FIN-RECALCULO-SW PIC X VALUE "N".
+           88 FIN-RECALCULO VALUE "S".
+
+       77 BISIESTO-SW PIC X VALUE "N".
+           88 ES-BISIESTO VALUE "S".
+       77 CUOCIENTE-BIS PIC 9(4) VALUE 0.
+       77 RESTO-4 PIC 99 VALUE 0.
+       77 RESTO-100 PIC 99 VALUE 0.
+       77 RESTO-400 PIC 999 VALUE 0.
+
+       77 CATEGORIA PIC 99 VALUE 0.
+       77 DESCRIPCION PIC X(20) VALUE SPACES.
+
+       01  CAT-TABLA.
+           05  CAT-ELEMENTO OCCURS 20 TIMES INDEXED BY CAT-IDX.
+               10  CAT-CODIGO PIC 99 VALUE 0.
+               10  CAT-TOTAL PIC S9(6)V99 COMP-3 VALUE 0.
+
+       PROCEDURE DIVISION.
+       ELECION-MES.
+           PERFORM ABRIR-FICHEROS.
+
+           DISPLAY "1 - INTRODUCIR GASTOS DE UN MES"
+           DISPLAY "2 - CORREGIR UN DIA YA INTRODUCIDO"
+           ACCEPT OPCION-INICIAL.
+           IF OPCION-INICIAL = 2
+               PERFORM CORREGIR-DIA
+               PERFORM FINPROGRAMA
+           END-IF.
+
+           DISPLAY "INTRODUCE EL NUMERO DEL MES EN EL QUE ESTAS"
+           ACCEPT MES.
+           DISPLAY "INTRODUCE EL ANIO EN EL QUE ESTAS"
+           ACCEPT ANIO.
+           DISPLAY "MODO DE ENTRADA: (I)NTERACTIVO O (B)ATCH"
+           ACCEPT MODO-ENTRADA.
+           IF MODO-BATCH
+               PERFORM ABRIR-TRANSACCIONES
+           END-IF.
+
+           MOVE ANIO TO CTL-ANIO
+           MOVE MES TO CTL-MES
+           READ GASTOS-CONTROL
+               INVALID KEY
+                   PERFORM INICIAR-CONTROL-MES
+               NOT INVALID KEY
+                   PERFORM REANUDAR-CONTROL-MES
+           END-READ.
+
+           PERFORM COMPROBACION.
+
+       ABRIR-FICHEROS.
+           OPEN I-O GASTOS-MAESTRO.
+           IF GM-ESTADO = "35"
+               OPEN OUTPUT GASTOS-MAESTRO
+               CLOSE GASTOS-MAESTRO
+               OPEN I-O GASTOS-MAESTRO
+           END-IF.
+           OPEN I-O GASTOS-CONTROL.
+           IF CTL-ESTADO = "35"
+               OPEN OUTPUT GASTOS-CONTROL
+               CLOSE GASTOS-CONTROL
+               OPEN I-O GASTOS-CONTROL
+           END-IF.
+
+       ABRIR-TRANSACCIONES.
+           OPEN INPUT TRANSACCIONES.
+           IF TR-ESTADO NOT = "00"
+               DISPLAY "NO SE ENCUENTRA EL FICHERO DE TRANSACCIONES, "
+                   "SE CONTINUA EN MODO INTERACTIVO"
+               MOVE "I" TO MODO-ENTRADA
+           END-IF.
+           MOVE "N" TO FIN-TRANSACCIONES-SW
+           MOVE "N" TO TR-PENDIENTE-SW.
+
+       INICIAR-CONTROL-MES.
+           MOVE 0 TO DIA
+           MOVE 0 TO TOTAL
+           IF MES = 1
+               PERFORM RECUPERAR-SALDO-ANTERIOR
+           END-IF.
+           DISPLAY "INTRODUCE EL PRESUPUESTO DEL MES (0 = SIN LIMITE)"
+           ACCEPT PRESUPUESTO-MES.
+
+           MOVE ANIO TO CTL-ANIO
+           MOVE MES TO CTL-MES
+           MOVE PRESUPUESTO-MES TO CTL-PRESUPUESTO
+           MOVE 0 TO CTL-ULTIMO-DIA
+           MOVE TOTAL TO CTL-TOTAL-ACUMULADO
+           WRITE CTL-REGISTRO
+               INVALID KEY
+                   DISPLAY "ERROR AL INICIAR EL CONTROL DEL MES"
+           END-WRITE.
+
+       RECUPERAR-CIERRE-DICIEMBRE-ANTERIOR.
+           MOVE 0 TO SALDO-CIERRE-ANTERIOR
+           MOVE "N" TO HAY-CIERRE-ANTERIOR-SW
+           COMPUTE ANIO-ANTERIOR = ANIO - 1.
+           MOVE ANIO-ANTERIOR TO CTL-ANIO
+           MOVE 12 TO CTL-MES
+           READ GASTOS-CONTROL
+               NOT INVALID KEY
+                   IF CTL-ULTIMO-DIA = 31
+                       MOVE CTL-TOTAL-ACUMULADO TO SALDO-CIERRE-ANTERIOR
+                       SET HAY-CIERRE-ANTERIOR TO TRUE
+                   END-IF
+           END-READ.
+
+       RECUPERAR-SALDO-ANTERIOR.
+           PERFORM RECUPERAR-CIERRE-DICIEMBRE-ANTERIOR.
+           IF HAY-CIERRE-ANTERIOR
+               MOVE SALDO-CIERRE-ANTERIOR TO TOTAL
+               DISPLAY "SALDO DE CIERRE DE DICIEMBRE "
+                   ANIO-ANTERIOR " RECUPERADO COMO INICIAL: "
+                   TOTAL
+           END-IF.
+
+       REANUDAR-CONTROL-MES.
+           MOVE CTL-PRESUPUESTO TO PRESUPUESTO-MES
+           MOVE 0 TO DIA
+           MOVE 0 TO TOTAL
+           IF MES = 1
+               PERFORM RECUPERAR-CIERRE-DICIEMBRE-ANTERIOR
+               IF HAY-CIERRE-ANTERIOR
+                   MOVE SALDO-CIERRE-ANTERIOR TO TOTAL
+                   DISPLAY "SALDO DE CIERRE DE DICIEMBRE "
+                       ANIO-ANTERIOR " RECUPERADO COMO INICIAL: "
+                       TOTAL
+               END-IF
+               MOVE ANIO TO CTL-ANIO
+               MOVE MES TO CTL-MES
+               READ GASTOS-CONTROL
+                   INVALID KEY
+                       DISPLAY "ERROR AL RECUPERAR EL CONTROL DEL MES"
+               END-READ
+           END-IF.
+           IF CTL-ULTIMO-DIA > 0
+               DISPLAY "HAY UN MES EN CURSO, GUARDADO HASTA EL DIA "
+                   CTL-ULTIMO-DIA
+               DISPLAY "DESEAS CONTINUAR DESDE AHI (S/N)"
+               ACCEPT RESPUESTA
+               IF RESP-SI
+                   MOVE CTL-ULTIMO-DIA TO DIA
+                   MOVE CTL-TOTAL-ACUMULADO TO TOTAL
+                   PERFORM RECONSTRUIR-CATEGORIAS
+               ELSE
+                   MOVE 0 TO CTL-ULTIMO-DIA
+                   MOVE TOTAL TO CTL-TOTAL-ACUMULADO
+                   REWRITE CTL-REGISTRO
+                       INVALID KEY
+                           DISPLAY "ERROR AL REINICIAR EL MES"
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+       COMPROBACION.
+           IF MES = 2
+               PERFORM COMPROBAR-BISIESTO
+           END-IF.
+       EVALUATE MES
+           WHEN 4
+           WHEN 6
+           WHEN 9
+           WHEN 11
+               PERFORM MES30
+           WHEN 2
+               PERFORM MFEBRERO
+
+            WHEN OTHER
+            PERFORM MESE31
+
+       END-EVALUATE.
+
+       COMPROBAR-BISIESTO.
+           MOVE "N" TO BISIESTO-SW
+           DIVIDE ANIO BY 4 GIVING CUOCIENTE-BIS REMAINDER RESTO-4
+           DIVIDE ANIO BY 100 GIVING CUOCIENTE-BIS REMAINDER RESTO-100
+           DIVIDE ANIO BY 400 GIVING CUOCIENTE-BIS REMAINDER RESTO-400.
+           IF RESTO-4 = 0
+               IF RESTO-100 NOT = 0
+                   SET ES-BISIESTO TO TRUE
+               ELSE
+                   IF RESTO-400 = 0
+                       SET ES-BISIESTO TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       MES30.
+           PERFORM UNTIL DIA = 30
+               DISPLAY "mes 30"
+               ADD 1 TO DIA
+               DISPLAY "DIA "DIA" DEL MES " MES
+               PERFORM INTRODUCIR-IMPORTE
+           END-PERFORM.
+           PERFORM FINPROGRAMA.
+
+       MESE31.
+       PERFORM UNTIL DIA = 31
+               ADD 1 TO DIA
+               DISPLAY "DIA "DIA" DEL MES " MES
+               PERFORM INTRODUCIR-IMPORTE
+           END-PERFORM.
+           PERFORM FINPROGRAMA.
+
+       MFEBRERO.
+           IF ES-BISIESTO
+               PERFORM UNTIL DIA = 29
+                   ADD 1 TO DIA
+                   DISPLAY "DIA "DIA" DEL MES " MES
+                   PERFORM INTRODUCIR-IMPORTE
+               END-PERFORM
+           ELSE
+               PERFORM UNTIL DIA = 28
+                   ADD 1 TO DIA
+                   DISPLAY "DIA "DIA" DEL MES " MES
+                   PERFORM INTRODUCIR-IMPORTE
+               END-PERFORM
+           END-IF.
+           PERFORM FINPROGRAMA.
+
+       INTRODUCIR-IMPORTE.
+           DISPLAY "SALDO MENSUAL "TOTAL
+
+           IF MODO-BATCH
+               PERFORM LEER-TRANSACCION
+               IF NO-MAS-TRANSACCIONES
+                   DISPLAY "NO QUEDAN TRANSACCIONES PARA EL DIA " DIA
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE TR-MOVIMIENTO TO MOVIMIENTO
+               MOVE TR-CATEGORIA TO CATEGORIA
+               MOVE TR-DESCRIPCION TO DESCRIPCION
+               IF CATEGORIA = 0
+                   DISPLAY "CATEGORIA 0 NO VALIDA EN EL LOTE, SE "
+                       "ASIGNA A OTROS (99)"
+                   MOVE 99 TO CATEGORIA
+               END-IF
+               DISPLAY "IMPORTE LEIDO DEL LOTE: " MOVIMIENTO
+           ELSE
+               DISPLAY "INTRODUCE EL IMPORTE"
+               ACCEPT MOVIMIENTO
+               DISPLAY "INTRODUCE LA CATEGORIA (01 NOMINA, 02 ALQUILER,"
+               DISPLAY "03 COMIDA, 04 TRANSPORTE, 05 OCIO, 99 OTROS)"
+               ACCEPT CATEGORIA
+               PERFORM UNTIL CATEGORIA NOT = 0
+                   DISPLAY "CATEGORIA NO VALIDA, VUELVE A INTRODUCIRLA"
+                   ACCEPT CATEGORIA
+               END-PERFORM
+               DISPLAY "INTRODUCE EL CONCEPTO"
+               ACCEPT DESCRIPCION
+           END-IF.
+
+           COMPUTE SALDO = TOTAL + MOVIMIENTO.
+           DISPLAY "EL MOVIMIENTO ES " MOVIMIENTO
+           MOVE SALDO TO TOTAL.
+
+           IF PRESUPUESTO-MES > 0 AND TOTAL > PRESUPUESTO-MES
+               DISPLAY "AVISO: HAS SUPERADO EL PRESUPUESTO DEL MES ("
+                   PRESUPUESTO-MES ")"
+           END-IF.
+
+           PERFORM ACUMULAR-CATEGORIA.
+
+           MOVE ANIO TO GM-ANIO
+           MOVE MES TO GM-MES
+           MOVE DIA TO GM-DIA
+           MOVE CATEGORIA TO GM-CATEGORIA
+           MOVE DESCRIPCION TO GM-DESCRIPCION
+           MOVE MOVIMIENTO TO GM-MOVIMIENTO
+           MOVE SALDO TO GM-SALDO
+           WRITE GM-REGISTRO
+               INVALID KEY
+                   DISPLAY "ERROR AL GRABAR EL MOVIMIENTO, DIA " DIA
+           END-WRITE.
+
+           PERFORM GUARDAR-CHECKPOINT.
+
+           IF MOVIMIENTO =2101 THEN
+               PERFORM FINPROGRAMA
+           END-IF.
+
+       LEER-TRANSACCION.
+           IF TR-HAY-PENDIENTE
+               MOVE "N" TO FIN-TRANSACCIONES-SW
+           ELSE
+               PERFORM LEER-TRANSACCION-FICHERO
+                   UNTIL NO-MAS-TRANSACCIONES OR TR-DIA >= DIA
+           END-IF.
+           IF NOT NO-MAS-TRANSACCIONES
+               IF TR-DIA = DIA
+                   MOVE "N" TO TR-PENDIENTE-SW
+               ELSE
+                   DISPLAY "NO HAY TRANSACCION EN EL LOTE PARA EL DIA "
+                       DIA
+                   SET TR-HAY-PENDIENTE TO TRUE
+                   SET NO-MAS-TRANSACCIONES TO TRUE
+               END-IF
+           END-IF.
+
+       LEER-TRANSACCION-FICHERO.
+           READ TRANSACCIONES
+               AT END
+                   SET NO-MAS-TRANSACCIONES TO TRUE
+           END-READ.
+           IF NOT NO-MAS-TRANSACCIONES AND TR-DIA < DIA
+               DISPLAY "AVISO: SE DESCARTA TRANSACCION DEL DIA " TR-DIA
+                   " (ANTERIOR AL DIA ACTUAL " DIA ")"
+           END-IF.
+
+       GUARDAR-CHECKPOINT.
+           MOVE ANIO TO CTL-ANIO
+           MOVE MES TO CTL-MES
+           MOVE DIA TO CTL-ULTIMO-DIA
+           MOVE TOTAL TO CTL-TOTAL-ACUMULADO
+           REWRITE CTL-REGISTRO
+               INVALID KEY
+                   DISPLAY "ERROR AL GUARDAR EL CHECKPOINT DEL MES"
+           END-REWRITE.
+
+       ACUMULAR-CATEGORIA.
+           SET CAT-IDX TO 1
+           SEARCH CAT-ELEMENTO
+               AT END
+                   PERFORM BUSCAR-HUECO-CATEGORIA
+               WHEN CAT-CODIGO (CAT-IDX) = CATEGORIA
+                   ADD MOVIMIENTO TO CAT-TOTAL (CAT-IDX)
+           END-SEARCH.
+
+       BUSCAR-HUECO-CATEGORIA.
+           SET CAT-IDX TO 1
+           SEARCH CAT-ELEMENTO
+               AT END
+                   DISPLAY "TABLA DE CATEGORIAS LLENA, NO SE ACUMULA"
+               WHEN CAT-CODIGO (CAT-IDX) = 0
+                   MOVE CATEGORIA TO CAT-CODIGO (CAT-IDX)
+                   MOVE MOVIMIENTO TO CAT-TOTAL (CAT-IDX)
+           END-SEARCH.
+
+       RECONSTRUIR-CATEGORIAS.
+           MOVE "N" TO FIN-RECONSTRUCCION-SW
+           MOVE ANIO TO GM-ANIO
+           MOVE MES TO GM-MES
+           MOVE 1 TO GM-DIA
+           START GASTOS-MAESTRO KEY IS NOT LESS THAN GM-CLAVE
+               INVALID KEY
+                   SET FIN-RECONSTRUCCION TO TRUE
+           END-START.
+           IF NOT FIN-RECONSTRUCCION
+               PERFORM LEER-SIGUIENTE-RECONSTRUCCION
+           END-IF.
+           PERFORM ACUMULAR-UN-DIA-RECONSTRUIDO UNTIL FIN-RECONSTRUCCION.
+
+       ACUMULAR-UN-DIA-RECONSTRUIDO.
+           IF GM-ANIO NOT = ANIO OR GM-MES NOT = MES
+               SET FIN-RECONSTRUCCION TO TRUE
+           ELSE
+               MOVE GM-CATEGORIA TO CATEGORIA
+               MOVE GM-MOVIMIENTO TO MOVIMIENTO
+               PERFORM ACUMULAR-CATEGORIA
+               PERFORM LEER-SIGUIENTE-RECONSTRUCCION
+           END-IF.
+
+       LEER-SIGUIENTE-RECONSTRUCCION.
+           READ GASTOS-MAESTRO NEXT RECORD
+               AT END
+                   SET FIN-RECONSTRUCCION TO TRUE
+           END-READ.
+
+       TOTALES-POR-CATEGORIA.
+           DISPLAY "TOTALES POR CATEGORIA DEL MES"
+           PERFORM VARYING CAT-IDX FROM 1 BY 1 UNTIL CAT-IDX > 20
+               IF CAT-CODIGO (CAT-IDX) NOT = 0
+                   DISPLAY "CATEGORIA " CAT-CODIGO (CAT-IDX)
+                       " TOTAL " CAT-TOTAL (CAT-IDX)
+               END-IF
+           END-PERFORM.
+
+       CORREGIR-DIA.
+           DISPLAY "ANIO DEL MOVIMIENTO A CORREGIR"
+           ACCEPT ANIO.
+           DISPLAY "MES DEL MOVIMIENTO A CORREGIR"
+           ACCEPT MES.
+           DISPLAY "DIA DEL MOVIMIENTO A CORREGIR"
+           ACCEPT DIA.
+
+           MOVE ANIO TO GM-ANIO
+           MOVE MES TO GM-MES
+           MOVE DIA TO GM-DIA
+           READ GASTOS-MAESTRO
+               INVALID KEY
+                   DISPLAY "NO EXISTE ESE MOVIMIENTO"
+               NOT INVALID KEY
+                   PERFORM CORREGIR-MOVIMIENTO
+           END-READ.
+
+       CORREGIR-MOVIMIENTO.
+           DISPLAY "MOVIMIENTO ACTUAL: " GM-MOVIMIENTO
+           DISPLAY "CATEGORIA ACTUAL: " GM-CATEGORIA
+           DISPLAY "CONCEPTO ACTUAL: " GM-DESCRIPCION
+           DISPLAY "INTRODUCE EL IMPORTE CORREGIDO"
+           ACCEPT MOVIMIENTO.
+           DISPLAY "INTRODUCE LA CATEGORIA CORREGIDA"
+           ACCEPT CATEGORIA.
+           PERFORM UNTIL CATEGORIA NOT = 0
+               DISPLAY "CATEGORIA NO VALIDA, VUELVE A INTRODUCIRLA"
+               ACCEPT CATEGORIA
+           END-PERFORM.
+           DISPLAY "INTRODUCE EL CONCEPTO CORREGIDO"
+           ACCEPT DESCRIPCION.
+
+           PERFORM OBTENER-SALDO-DIA-ANTERIOR.
+           COMPUTE SALDO = SALDO + MOVIMIENTO.
+
+           MOVE ANIO TO GM-ANIO
+           MOVE MES TO GM-MES
+           MOVE DIA TO GM-DIA
+           MOVE CATEGORIA TO GM-CATEGORIA
+           MOVE DESCRIPCION TO GM-DESCRIPCION
+           MOVE MOVIMIENTO TO GM-MOVIMIENTO
+           MOVE SALDO TO GM-SALDO
+           REWRITE GM-REGISTRO
+               INVALID KEY
+                   DISPLAY "ERROR AL CORREGIR EL MOVIMIENTO"
+           END-REWRITE.
+
+           PERFORM RECALCULAR-SALDOS-SIGUIENTES.
+           PERFORM ACTUALIZAR-CONTROL-TRAS-CORRECCION.
+
+       OBTENER-SALDO-DIA-ANTERIOR.
+           MOVE 0 TO SALDO.
+           IF DIA > 1
+               MOVE ANIO TO GM-ANIO
+               MOVE MES TO GM-MES
+               COMPUTE GM-DIA = DIA - 1
+               READ GASTOS-MAESTRO
+                   NOT INVALID KEY
+                       MOVE GM-SALDO TO SALDO
+               END-READ
+           ELSE
+               IF MES = 1
+                   PERFORM RECUPERAR-CIERRE-DICIEMBRE-ANTERIOR
+                   IF HAY-CIERRE-ANTERIOR
+                       MOVE SALDO-CIERRE-ANTERIOR TO SALDO
+                   END-IF
+               END-IF
+           END-IF.
+
+       RECALCULAR-SALDOS-SIGUIENTES.
+           MOVE SALDO TO TOTAL
+           MOVE "N" TO FIN-RECALCULO-SW
+           MOVE ANIO TO GM-ANIO
+           MOVE MES TO GM-MES
+           COMPUTE GM-DIA = DIA + 1
+           START GASTOS-MAESTRO KEY IS NOT LESS THAN GM-CLAVE
+               INVALID KEY
+                   SET FIN-RECALCULO TO TRUE
+           END-START.
+           IF NOT FIN-RECALCULO
+               PERFORM LEER-SIGUIENTE-RECALCULO
+           END-IF.
+           PERFORM RECALCULAR-UN-DIA UNTIL FIN-RECALCULO.
+
+       RECALCULAR-UN-DIA.
+           IF GM-ANIO NOT = ANIO OR GM-MES NOT = MES
+               SET FIN-RECALCULO TO TRUE
+           ELSE
+               ADD GM-MOVIMIENTO TO TOTAL
+               MOVE TOTAL TO GM-SALDO
+               REWRITE GM-REGISTRO
+                   INVALID KEY
+                       DISPLAY "ERROR AL RECALCULAR EL SALDO"
+               END-REWRITE
+               PERFORM LEER-SIGUIENTE-RECALCULO
+           END-IF.
+
+       LEER-SIGUIENTE-RECALCULO.
+           READ GASTOS-MAESTRO NEXT RECORD
+               AT END
+                   SET FIN-RECALCULO TO TRUE
+           END-READ.
+
+       ACTUALIZAR-CONTROL-TRAS-CORRECCION.
+           MOVE ANIO TO CTL-ANIO
+           MOVE MES TO CTL-MES
+           READ GASTOS-CONTROL
+               NOT INVALID KEY
+                   IF CTL-ULTIMO-DIA > 0
+                       MOVE TOTAL TO CTL-TOTAL-ACUMULADO
+                       REWRITE CTL-REGISTRO
+                           INVALID KEY
+                               DISPLAY "ERROR AL ACTUALIZAR EL CONTROL"
+                       END-REWRITE
+                   END-IF
+                   IF MES = 12 AND CTL-ULTIMO-DIA = 31
+                       COMPUTE ANIO-SIGUIENTE = ANIO + 1
+                       DISPLAY "AVISO: DICIEMBRE " ANIO " YA ESTABA "
+                           "CERRADO, EL SALDO INICIAL YA TRASPASADO A "
+                           "ENERO DE " ANIO-SIGUIENTE
+                           " NO SE ACTUALIZA AUTOMATICAMENTE, "
+                           "REVISALO A MANO"
+                   END-IF
+           END-READ.
+
+       FINPROGRAMA.
+            IF OPCION-INICIAL NOT = 2
+                PERFORM TOTALES-POR-CATEGORIA
+            END-IF.
+            CLOSE GASTOS-MAESTRO.
+            CLOSE GASTOS-CONTROL.
+            IF MODO-BATCH
+                CLOSE TRANSACCIONES
+            END-IF.
+            STOP RUN.
+       END PROGRAM CONTROL-GASTOS.
