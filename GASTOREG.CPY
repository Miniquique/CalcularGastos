@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: GASTOREG
+      * Registro del fichero maestro de movimientos GASTOS-MAESTRO.
+      * Compartido entre CONTROL-GASTOS e INFORME-GASTOS.
+      ******************************************************************
+       01  GM-REGISTRO.
+           05  GM-CLAVE.
+               10  GM-ANIO PIC 9(4).
+               10  GM-MES PIC 99.
+               10  GM-DIA PIC 99.
+           05  GM-CATEGORIA PIC 99.
+           05  GM-DESCRIPCION PIC X(20).
+           05  GM-MOVIMIENTO PIC S9(6)V99 COMP-3.
+           05  GM-SALDO PIC S9(6)V99 COMP-3.
